@@ -1,111 +1,766 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MASUKAN.
-          02 N1 PIC 9(5).
-          02 N2 PIC 9(5).
-       01 KELUARAN.
-          02 NIL1 PIC Z(5).
-          02 NIL2 PIC Z(5).
-       01 NILAI-HASIL.
-          02 HASIL PIC Z(15).
-       01 NILAI-SISA.
-          02 SISA PIC Z(5).
-       77 PIL PIC 9.
-       01 LAGI PIC A.
-          88 YA VALUE 'Y' , 'y'.
-          88 TIDAK VALUE 'T' , 't'.
-       77 QUOTIENT PIC 9(5).
-       SCREEN SECTION.
-       01 CLS.
-          02 BLANK SCREEN.
-       01 TAMPILAN-MASUK.
-          02 LINE 2 COLUMN 2 VALUE 'Program Kalkulator Sederhana'.
-          02 LINE 4 COLUMN 3 VALUE 'Input Nilai 1 = '.
-          02 COLUMN PLUS 1 PIC Z(5) TO N1.
-          02 LINE 5 COLUMN 3 VALUE 'Input Nilai 2 = '.
-          02 COLUMN PLUS 1 PIC Z(5) TO N2.
-       01 TAMPILAN-PILIHAN.
-          02 LINE 2 COLUMN 2 VALUE 'Pilih Operasi Aritmatika :'.
-          02 LINE 3 COLUMN 3 VALUE '1. Penjumlahan'.
-          02 LINE 4 COLUMN 3 VALUE '2. Pengurangan'.
-          02 LINE 5 COLUMN 3 VALUE '3. Perkalian'.
-          02 LINE 6 COLUMN 3 VALUE '4. Pembagian'.
-          02 LINE 7 COLUMN 3 VALUE '5. Modulus (Sisa Bagi)'.
-          02 LINE 9 COLUMN 2 VALUE 'Pilihan Anda = '.
-          02 COLUMN PLUS 1 PIC 9 TO PIL.
-       01 ULANG.
-          02 LINE 6 COLUMN 2 VALUE 'Ulangi (Y/T) : '.
-          02 COLUMN PLUS 1 PIC A TO LAGI.
-       PROCEDURE DIVISION.
-       MULAI.
-           DISPLAY CLS.
-           DISPLAY TAMPILAN-MASUK.
-           ACCEPT TAMPILAN-MASUK.
-           DISPLAY CLS.
-           DISPLAY TAMPILAN-PILIHAN.
-           ACCEPT TAMPILAN-PILIHAN.
-           IF PIL = 1 GO TO PENJUMLAHAN.
-           IF PIL = 2 GO TO PENGURANGAN.
-           IF PIL = 3 GO TO PERKALIAN.
-           IF PIL = 4 GO TO PEMBAGIAN.
-           IF PIL = 5 GO TO MODULUS.
-       PENJUMLAHAN.
-           DISPLAY CLS.
-           COMPUTE HASIL = N1 + N2.
-           MOVE N1 TO NIL1.
-           MOVE N2 TO NIL2.
-           DISPLAY (2, 2) 'Operasi Aritmatika :'
-           DISPLAY (4, 2) NIL1 , ' + ' , NIL2 , ' = ' , HASIL.
-           DISPLAY ULANG.
-           ACCEPT ULANG.
-           IF YA GO TO MULAI.
-           GO TO SELESAI.
-       PENGURANGAN.
-           DISPLAY CLS.
-           COMPUTE HASIL = N1 - N2.
-           MOVE N1 TO NIL1.
-           MOVE N2 TO NIL2.
-           DISPLAY (2, 2) 'Operasi Aritmatika :'
-           DISPLAY (4, 2) NIL1 , ' - ' , NIL2 , ' = ' , HASIL.
-           DISPLAY ULANG.
-           ACCEPT ULANG.
-           IF YA GO TO MULAI.
-           GO TO SELESAI.
-       PERKALIAN.
-           DISPLAY CLS.
-           COMPUTE HASIL = N1 * N2.
-           MOVE N1 TO NIL1.
-           MOVE N2 TO NIL2.
-           DISPLAY (2, 2) 'Operasi Aritmatika :'
-           DISPLAY (4, 2) NIL1 , ' * ' , NIL2 , ' = ' , HASIL.
-           DISPLAY ULANG.
-           ACCEPT ULANG.
-           IF YA GO TO MULAI.
-           GO TO SELESAI.
-       PEMBAGIAN.
-           DISPLAY CLS.
-           COMPUTE HASIL = N1 / N2.
-           MOVE N1 TO NIL1.
-           MOVE N2 TO NIL2.
-           DISPLAY (2, 2) 'Operasi Aritmatika :'
-           DISPLAY (4, 2) NIL1 , ' / ' , NIL2 , ' = ' , HASIL.
-           DISPLAY ULANG.
-           ACCEPT ULANG.
-           IF YA GO TO MULAI.
-           GO TO SELESAI.
-       MODULUS.
-           DISPLAY CLS.
-           DIVIDE N1 BY N2 GIVING QUOTIENT REMAINDER SISA.
-           MOVE N1 TO NIL1.
-           MOVE N2 TO NIL2.
-           DISPLAY (2, 2) 'Operasi Aritmatika :'
-           DISPLAY (4, 2) NIL1 , ' MOD ' , NIL2 , ' = ' , SISA.
-           DISPLAY ULANG.
-           ACCEPT ULANG.
-           IF YA GO TO MULAI.
-           GO TO SELESAI.
-       SELESAI.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATOR.
+       AUTHOR. TIM-APLIKASI-KEUANGAN.
+       INSTALLATION. KANTOR-PUSAT.
+       DATE-WRITTEN. 2024-02-10.
+      *----------------------------------------------------------*
+      * RIWAYAT PERUBAHAN                                        *
+      *   TGL        PRG   KETERANGAN                             *
+      *   2024-02-10  AS   Versi awal - kalkulator interaktif.     *
+      *   2026-08-09  AS   Tambah mode batch baca transaksi dari   *
+      *                    file TRANSIN, selain mode layar biasa.  *
+      *   2026-08-09  AS   Tambah file laporan LAPORAN dengan       *
+      *                    rincian per transaksi dan total akhir.  *
+      *   2026-08-09  AS   Perbesar kapasitas N1/N2/HASIL/SISA dan   *
+      *                    beri tanda (+/-) supaya PERKALIAN besar   *
+      *                    tidak terpotong dan PENGURANGAN negatif   *
+      *                    tampil dengan tanda minus, bukan angka    *
+      *                    positif yang lebih kecil.                *
+      *   2026-08-09  AS   Tambah file jejak audit (AUDIT) - setiap  *
+      *                    hitungan, interaktif atau batch, dicatat  *
+      *                    satu baris dengan tanggal, jam, operasi,  *
+      *                    N1, N2, dan hasilnya.                     *
+      *   2026-08-09  AS   Tambah pilihan 6 pada TAMPILAN-PILIHAN     *
+      *                    untuk mengulangi hitungan dari riwayat     *
+      *                    (file AUDIT), dengan opsi mengubah Nilai   *
+      *                    2 sebelum dijalankan ulang.                *
+      *   2026-08-09  AS   Ubah N1/N2/HASIL/SISA dari bilangan bulat  *
+      *                    menjadi pecahan dua desimal, supaya harga  *
+      *                    satuan dan persentase tidak lagi dibulatkan*
+      *                    ke bilangan bulat.                         *
+      *   2026-08-09  AS   Tambah pilihan 7 (Persentase) dan 8         *
+      *                    (Pangkat) pada TAMPILAN-PILIHAN, sejajar    *
+      *                    dengan PEMBAGIAN dan MODULUS.               *
+      *   2026-08-09  AS   PEMBAGIAN dan MODULUS sekarang menanyakan   *
+      *                    Bulatkan atau Potong hasil bagi, bukan      *
+      *                    selalu memotong seperti sebelumnya.         *
+      *   2026-08-09  AS   Tambah layar ID/Inisial Operator yang       *
+      *                    ditanya sekali di awal program, lalu        *
+      *                    dibawa ke setiap baris LAPORAN dan AUDIT.   *
+      *   2026-08-09  AS   Perbaiki MODULUS (bulat vs pecahan pada     *
+      *                    QUOTIENT), tambah WHEN OTHER pada kode      *
+      *                    operasi batch yang tidak dikenal, tambah    *
+      *                    FILE STATUS pada TRANSIN/LAPORAN supaya     *
+      *                    tidak abend, dan pindahkan layar Pilih      *
+      *                    Nomor Riwayat agar tidak tertindih          *
+      *                    daftar riwayat penuh (20 baris).            *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-TRANS-FILE.
+           SELECT REPORT-FILE ASSIGN TO "LAPORAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-LAPORAN.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           02  TR-N1               PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+           02  TR-N2               PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+           02  TR-KODE-OPERASI     PIC 9(1).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD             PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 MASUKAN.
+          02 N1 PIC S9(7)V99.
+          02 N2 PIC S9(7)V99.
+       01 KELUARAN.
+          02 NIL1 PIC -(7)9.99.
+          02 NIL2 PIC -(7)9.99.
+       01 NILAI-HASIL.
+          02 HASIL PIC -(14)9.99.
+       01 NILAI-SISA.
+          02 SISA PIC -(7)9.99.
+       77 PIL PIC 9.
+       01 LAGI PIC A.
+          88 YA VALUE 'Y' , 'y'.
+          88 TIDAK VALUE 'T' , 't'.
+      *----------------------------------------------------------*
+      * QUOTIENT DILEBARKAN S9(9) SUPAYA HASIL BAGI N1/N2 TIDAK   *
+      * PERNAH MELUAP (BATAS TEORITIS MAKSIMUM = 9999999.99 /    *
+      * 0.01 = 999999999), DITAMBAH ON SIZE ERROR UNTUK JAGA-JAGA.*
+      *----------------------------------------------------------*
+       77 QUOTIENT PIC S9(9).
+      *----------------------------------------------------------*
+      * SAKLAR PEMBULATAN UNTUK PEMBAGIAN DAN MODULUS             *
+      *----------------------------------------------------------*
+       01 SAKLAR-PEMBULATAN PIC X VALUE 'T'.
+          88 PEMBULATAN-DIBULATKAN VALUE 'B' , 'b'.
+          88 PEMBULATAN-DIPOTONG VALUE 'T' , 't'.
+      *----------------------------------------------------------*
+      * SAKLAR DAN FIELD UNTUK MODE BATCH                         *
+      *----------------------------------------------------------*
+       01 SAKLAR-MODE PIC X VALUE 'I'.
+          88 MODE-BATCH VALUE 'B' , 'b'.
+          88 MODE-INTERAKTIF VALUE 'I' , 'i'.
+       01 SAKLAR-MODE-SUDAH-DITANYA PIC X VALUE 'T'.
+          88 MODE-SUDAH-DITANYA VALUE 'Y' , 'y'.
+      *----------------------------------------------------------*
+      * MODE DAN OPERATOR BISA DIPAKSA LEWAT ENVIRONMENT/JCL,     *
+      * SUPAYA RUN BATCH SEMALAMAN TIDAK PERLU ORANG DI LAYAR.    *
+      *----------------------------------------------------------*
+       01 SAKLAR-MODE-ENV PIC X VALUE SPACE.
+      *----------------------------------------------------------*
+      * ID OPERATOR, DITANYA SEKALI SAJA SEWAKTU MULAI PERTAMA    *
+      * KALI, LALU DIBAWA KE SETIAP BARIS LAPORAN DAN AUDIT.      *
+      *----------------------------------------------------------*
+       01 OPERATOR-ID PIC X(5) VALUE SPACES.
+       01 STATUS-TRANSAKSI PIC XX.
+          88 AKHIR-FILE-TRANSAKSI VALUE '10'.
+       01 STATUS-AUDIT PIC XX.
+          88 AUDIT-BELUM-ADA VALUE '35'.
+          88 AUDIT-OK VALUE '00'.
+       01 STATUS-TRANS-FILE PIC XX.
+          88 TRANS-FILE-OK VALUE '00'.
+          88 TRANS-FILE-TIDAK-ADA VALUE '35'.
+       01 STATUS-LAPORAN PIC XX.
+          88 LAPORAN-OK VALUE '00'.
+      *----------------------------------------------------------*
+      * FIELD UNTUK LAPORAN HASIL (TOTAL DAN RINCIAN PER BARIS)   *
+      *----------------------------------------------------------*
+       01 TANGGAL-SEKARANG.
+          02 TS-TAHUN PIC 9(4).
+          02 TS-BULAN PIC 9(2).
+          02 TS-TANGGAL PIC 9(2).
+       01 TANGGAL-CETAK PIC X(10).
+       01 JUDUL-LAPORAN-1.
+          02 FILLER PIC X(30) VALUE 'LAPORAN HASIL KALKULATOR'.
+       01 JUDUL-LAPORAN-2.
+          02 FILLER PIC X(9) VALUE 'Tanggal: '.
+          02 JL2-TANGGAL PIC X(10).
+       01 JUDUL-LAPORAN-KOSONG.
+          02 FILLER PIC X(1) VALUE SPACE.
+       01 BARIS-LAPORAN-DETAIL.
+          02 FILLER PIC X(2) VALUE SPACES.
+          02 BL-OPERATOR PIC X(5).
+          02 FILLER PIC X(1) VALUE SPACE.
+          02 BL-N1 PIC -(7)9.99.
+          02 FILLER PIC X(1) VALUE SPACE.
+          02 BL-SIMBOL PIC X(5).
+          02 FILLER PIC X(1) VALUE SPACE.
+          02 BL-N2 PIC -(7)9.99.
+          02 FILLER PIC X(3) VALUE ' = '.
+          02 BL-HASIL PIC -(14)9.99.
+       01 BARIS-RINGKASAN.
+          02 BR-LABEL PIC X(30).
+          02 BR-ANGKA PIC ZZZZZZ9.
+      *----------------------------------------------------------*
+      * FIELD UNTUK JEJAK AUDIT (SATU BARIS PER HITUNGAN)         *
+      *----------------------------------------------------------*
+       01 WAKTU-SEKARANG.
+          02 WK-JAM PIC 9(2).
+          02 WK-MENIT PIC 9(2).
+          02 WK-DETIK PIC 9(2).
+          02 WK-SERATUS PIC 9(2).
+       01 WAKTU-CETAK PIC X(8).
+       01 JUDUL-AUDIT-SESI.
+          02 FILLER PIC X(16) VALUE '=== SESI MULAI '.
+          02 JA-TANGGAL PIC X(10).
+          02 FILLER PIC X(1) VALUE SPACE.
+          02 JA-JAM PIC X(8).
+          02 FILLER PIC X(4) VALUE ' ==='.
+       01 BARIS-AUDIT.
+          02 AD-RINGKASAN.
+             03 AD-OPERATOR PIC X(5).
+             03 FILLER PIC X(1) VALUE SPACE.
+             03 AD-TANGGAL PIC X(10).
+             03 FILLER PIC X(1) VALUE SPACE.
+             03 AD-JAM PIC X(8).
+             03 FILLER PIC X(1) VALUE SPACE.
+             03 AD-N1 PIC -(7)9.99.
+             03 FILLER PIC X(1) VALUE SPACE.
+             03 AD-SIMBOL PIC X(5).
+             03 FILLER PIC X(1) VALUE SPACE.
+             03 AD-N2 PIC -(7)9.99.
+             03 FILLER PIC X(3) VALUE ' = '.
+             03 AD-HASIL PIC -(14)9.99.
+      *    FIELD MENTAH DI BELAKANG RINGKASAN, DIPAKAI UNTUK ULANGI  *
+      *    HITUNGAN DARI RIWAYAT (MENU 6) TANPA PERLU MENGURAI TEKS. *
+          02 AD-N1-MENTAH PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                     CHARACTER.
+          02 AD-N2-MENTAH PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                     CHARACTER.
+          02 AD-KODE-MENTAH PIC 9(1).
+       01 STATUS-BACA-AUDIT PIC XX.
+          88 AKHIR-AUDIT VALUE '10'.
+      *----------------------------------------------------------*
+      * TABEL RIWAYAT UNTUK MENU 6 (ULANGI HITUNGAN DARI AUDIT)   *
+      *----------------------------------------------------------*
+       01 TABEL-RIWAYAT.
+          02 RW-ENTRI OCCURS 20 TIMES.
+             03 RW-N1 PIC S9(7)V99.
+             03 RW-N2 PIC S9(7)V99.
+             03 RW-KODE PIC 9(1).
+             03 RW-RINGKASAN PIC X(76).
+       77 RW-JUMLAH-DETAIL PIC 9(5) COMP VALUE 0.
+       77 RW-JUMLAH-DIMUAT PIC 9(5) COMP VALUE 0.
+       77 RW-LONCAT PIC S9(5) COMP VALUE 0.
+       77 RW-PILIHAN PIC 999 VALUE 0.
+       77 RW-BARIS-LAYAR PIC 9(2) COMP VALUE 0.
+       77 RW-IDX PIC 9(2) COMP VALUE 0.
+       77 CACAH-PENJUMLAHAN PIC 9(7) COMP VALUE 0.
+       77 CACAH-PENGURANGAN PIC 9(7) COMP VALUE 0.
+       77 CACAH-PERKALIAN PIC 9(7) COMP VALUE 0.
+       77 CACAH-PEMBAGIAN PIC 9(7) COMP VALUE 0.
+       77 CACAH-MODULUS PIC 9(7) COMP VALUE 0.
+       77 CACAH-PERSENTASE PIC 9(7) COMP VALUE 0.
+       77 CACAH-PANGKAT PIC 9(7) COMP VALUE 0.
+       77 CACAH-TOTAL PIC 9(7) COMP VALUE 0.
+       77 CACAH-DITOLAK PIC 9(7) COMP VALUE 0.
+       SCREEN SECTION.
+       01 CLS.
+          02 BLANK SCREEN.
+       01 TAMPILAN-OPERATOR.
+          02 LINE 2 COLUMN 2 VALUE 'Program Kalkulator Sederhana'.
+          02 LINE 4 COLUMN 3 VALUE 'ID/Inisial Operator = '.
+          02 COLUMN PLUS 1 PIC X(5) TO OPERATOR-ID.
+       01 TAMPILAN-MASUK.
+          02 LINE 2 COLUMN 2 VALUE 'Program Kalkulator Sederhana'.
+          02 LINE 4 COLUMN 3 VALUE 'Input Nilai 1 = '.
+          02 COLUMN PLUS 1 PIC Z(6)9.99 TO N1.
+          02 LINE 5 COLUMN 3 VALUE 'Input Nilai 2 = '.
+          02 COLUMN PLUS 1 PIC Z(6)9.99 TO N2.
+       01 TAMPILAN-PILIHAN.
+          02 LINE 2 COLUMN 2 VALUE 'Pilih Operasi Aritmatika :'.
+          02 LINE 3 COLUMN 3 VALUE '1. Penjumlahan'.
+          02 LINE 4 COLUMN 3 VALUE '2. Pengurangan'.
+          02 LINE 5 COLUMN 3 VALUE '3. Perkalian'.
+          02 LINE 6 COLUMN 3 VALUE '4. Pembagian'.
+          02 LINE 7 COLUMN 3 VALUE '5. Modulus (Sisa Bagi)'.
+          02 LINE 8 COLUMN 3 VALUE '6. Ulangi Hitungan dari Riwayat'.
+          02 LINE 9 COLUMN 3 VALUE '7. Persentase (N1 % dari N2)'.
+          02 LINE 10 COLUMN 3 VALUE '8. Pangkat (N1 pangkat N2)'.
+          02 LINE 12 COLUMN 2 VALUE 'Pilihan Anda = '.
+          02 COLUMN PLUS 1 PIC 9 TO PIL.
+       01 TAMPILAN-MODE.
+          02 LINE 2 COLUMN 2 VALUE 'Mode Operasi Kalkulator :'.
+          02 LINE 3 COLUMN 3 VALUE 'I. Interaktif (lewat layar)'.
+          02 LINE 4 COLUMN 3 VALUE 'B. Batch (baca file TRANSIN)'.
+          02 LINE 6 COLUMN 2 VALUE 'Pilihan Anda = '.
+          02 COLUMN PLUS 1 PIC A TO SAKLAR-MODE.
+       01 ULANG.
+          02 LINE 6 COLUMN 2 VALUE 'Ulangi (Y/T) : '.
+          02 COLUMN PLUS 1 PIC A TO LAGI.
+       01 TAMPILAN-PEMBULATAN.
+          02 LINE 4 COLUMN 3 VALUE 'Bulatkan (B) atau Potong (T) ?'.
+          02 LINE 6 COLUMN 2 VALUE 'Pilihan Anda = '.
+          02 COLUMN PLUS 1 PIC A TO SAKLAR-PEMBULATAN.
+       01 TAMPILAN-NILAI-NOL.
+          02 LINE 4 COLUMN 3
+             VALUE 'Nilai 2 tidak boleh nol untuk operasi ini.'.
+          02 LINE 5 COLUMN 3 VALUE 'Silakan masukkan ulang.'.
+          02 LINE 7 COLUMN 3 VALUE 'Tekan ENTER untuk lanjut... '.
+          02 COLUMN PLUS 1 PIC A TO LAGI.
+       01 TAMPILAN-RIWAYAT-KOSONG.
+          02 LINE 4 COLUMN 3 VALUE 'Belum ada riwayat hitungan.'.
+          02 LINE 6 COLUMN 3 VALUE 'Tekan ENTER untuk lanjut... '.
+          02 COLUMN PLUS 1 PIC A TO LAGI.
+       01 TAMPILAN-PILIH-RIWAYAT.
+          02 LINE 24 COLUMN 2 VALUE 'Pilih Nomor Riwayat = '.
+          02 COLUMN PLUS 1 PIC 999 TO RW-PILIHAN.
+       01 TAMPILAN-TANYA-UBAH-N2.
+          02 LINE 4 COLUMN 3 VALUE 'Ubah Nilai 2 sebelum diulang?'.
+          02 LINE 6 COLUMN 2 VALUE 'Ubah (Y/T) : '.
+          02 COLUMN PLUS 1 PIC A TO LAGI.
+       01 TAMPILAN-N2-BARU.
+          02 LINE 4 COLUMN 3 VALUE 'Nilai 2 Baru = '.
+          02 COLUMN PLUS 1 PIC Z(6)9.99 TO N2.
+       PROCEDURE DIVISION.
+       MULAI.
+      *----------------------------------------------------------*
+      * PERTAMA KALI MASUK, TANYAKAN MODE OPERASI. SELAMA PROGRAM *
+      * BERJALAN (ULANG KE MULAI), MODE TIDAK DITANYA LAGI.       *
+      *----------------------------------------------------------*
+           IF NOT MODE-SUDAH-DITANYA
+               PERFORM BUKA-LAPORAN
+               PERFORM BUKA-AUDIT
+               PERFORM TENTUKAN-MODE-AWAL
+               MOVE 'Y' TO SAKLAR-MODE-SUDAH-DITANYA
+           END-IF.
+           IF MODE-BATCH
+               PERFORM PROSES-BATCH THRU PROSES-BATCH-EXIT
+               GO TO SELESAI
+           END-IF.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-MASUK.
+           ACCEPT TAMPILAN-MASUK.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-PILIHAN.
+           ACCEPT TAMPILAN-PILIHAN.
+           IF PIL = 6
+               GO TO RECALL-RIWAYAT
+           END-IF.
+           GO TO DISPATCH-OPERASI.
+       DISPATCH-OPERASI.
+           IF (PIL = 4 OR PIL = 5 OR PIL = 7) AND N2 = 0
+               DISPLAY CLS
+               DISPLAY TAMPILAN-NILAI-NOL
+               ACCEPT TAMPILAN-NILAI-NOL
+               GO TO MULAI
+           END-IF.
+           IF PIL = 1 GO TO PENJUMLAHAN.
+           IF PIL = 2 GO TO PENGURANGAN.
+           IF PIL = 3 GO TO PERKALIAN.
+           IF PIL = 4 GO TO PEMBAGIAN.
+           IF PIL = 5 GO TO MODULUS.
+           IF PIL = 7 GO TO PERSENTASE.
+           IF PIL = 8 GO TO PANGKAT.
+           GO TO MULAI.
+       BUKA-LAPORAN.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT LAPORAN-OK
+               DISPLAY 'LAPORAN: GAGAL MEMBUKA FILE LAPORAN, STATUS = '
+                       STATUS-LAPORAN
+               STOP RUN
+           END-IF.
+           PERFORM AMBIL-WAKTU.
+           MOVE TANGGAL-CETAK TO JL2-TANGGAL.
+           WRITE REPORT-RECORD FROM JUDUL-LAPORAN-1.
+           WRITE REPORT-RECORD FROM JUDUL-LAPORAN-2.
+           WRITE REPORT-RECORD FROM JUDUL-LAPORAN-KOSONG.
+       BUKA-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-BELUM-ADA
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF NOT AUDIT-OK
+               DISPLAY 'AUDIT: GAGAL MEMBUKA FILE AUDIT, STATUS = '
+                       STATUS-AUDIT
+               STOP RUN
+           END-IF.
+           PERFORM AMBIL-WAKTU.
+           MOVE TANGGAL-CETAK TO JA-TANGGAL.
+           MOVE WAKTU-CETAK TO JA-JAM.
+           WRITE AUDIT-RECORD FROM JUDUL-AUDIT-SESI.
+       AMBIL-WAKTU.
+           ACCEPT TANGGAL-SEKARANG FROM DATE YYYYMMDD.
+           STRING TS-TANGGAL '/' TS-BULAN '/' TS-TAHUN
+               INTO TANGGAL-CETAK.
+           ACCEPT WAKTU-SEKARANG FROM TIME.
+           STRING WK-JAM ':' WK-MENIT ':' WK-DETIK INTO WAKTU-CETAK.
+      *----------------------------------------------------------*
+      * KALKULATOR-MODE (ENVIRONMENT) MEMAKSA MODE TANPA LAYAR.   *
+      * JIKA TIDAK DIISI, MODE BATCH DIPAKAI OTOMATIS KETIKA       *
+      * TRANSIN SUDAH ADA; SELAIN ITU LAYAR OPERATOR DAN MODE      *
+      * TETAP DITANYAKAN SEPERTI BIASA UNTUK RUN INTERAKTIF.       *
+      *----------------------------------------------------------*
+       TENTUKAN-MODE-AWAL.
+           ACCEPT SAKLAR-MODE-ENV FROM ENVIRONMENT "KALKULATOR_MODE".
+           IF SAKLAR-MODE-ENV = 'B' OR SAKLAR-MODE-ENV = 'b'
+               MOVE 'B' TO SAKLAR-MODE
+           ELSE
+               IF SAKLAR-MODE-ENV = 'I' OR SAKLAR-MODE-ENV = 'i'
+                   MOVE 'I' TO SAKLAR-MODE
+               ELSE
+                   PERFORM CEK-TRANSIN-ADA
+               END-IF
+           END-IF.
+           IF MODE-BATCH
+               PERFORM TENTUKAN-OPERATOR-BATCH
+           ELSE
+               PERFORM PILIH-OPERATOR
+               PERFORM PILIH-MODE
+           END-IF.
+       CEK-TRANSIN-ADA.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-FILE-OK
+               CLOSE TRANS-FILE
+               MOVE 'B' TO SAKLAR-MODE
+           ELSE
+               MOVE 'I' TO SAKLAR-MODE
+           END-IF.
+       TENTUKAN-OPERATOR-BATCH.
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "KALKULATOR_OPERATOR".
+           IF OPERATOR-ID = SPACES
+               MOVE 'BATCH' TO OPERATOR-ID
+           END-IF.
+       PILIH-OPERATOR.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-OPERATOR.
+           ACCEPT TAMPILAN-OPERATOR.
+           IF OPERATOR-ID = SPACES
+               MOVE '?????' TO OPERATOR-ID
+           END-IF.
+       PILIH-MODE.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-MODE.
+           ACCEPT TAMPILAN-MODE.
+           IF NOT MODE-BATCH AND NOT MODE-INTERAKTIF
+               MOVE 'I' TO SAKLAR-MODE
+           END-IF.
+      *----------------------------------------------------------*
+      * MODE BATCH : BACA SATU PER SATU DARI TRANSIN, LAKUKAN     *
+      * OPERASI ARITMATIKA, TANPA PERLU ORANG DI DEPAN LAYAR.     *
+      *----------------------------------------------------------*
+       PROSES-BATCH.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-FILE-TIDAK-ADA
+               DISPLAY 'BATCH: FILE TRANSIN TIDAK DITEMUKAN, '
+                       'MODE BATCH DIBATALKAN'
+               GO TO PROSES-BATCH-EXIT
+           END-IF.
+           IF NOT TRANS-FILE-OK
+               DISPLAY 'BATCH: GAGAL MEMBUKA FILE TRANSIN, STATUS = '
+                       STATUS-TRANS-FILE
+               GO TO PROSES-BATCH-EXIT
+           END-IF.
+           PERFORM BACA-TRANSAKSI.
+           PERFORM PROSES-SATU-TRANSAKSI THRU PROSES-SATU-TRANSAKSI-EXIT
+               UNTIL AKHIR-FILE-TRANSAKSI.
+           CLOSE TRANS-FILE.
+       PROSES-BATCH-EXIT.
+           EXIT.
+       BACA-TRANSAKSI.
+           READ TRANS-FILE
+               AT END MOVE '10' TO STATUS-TRANSAKSI
+               NOT AT END MOVE '00' TO STATUS-TRANSAKSI
+           END-READ.
+       PROSES-SATU-TRANSAKSI.
+           MOVE TR-N1 TO N1.
+           MOVE TR-N2 TO N2.
+           MOVE TR-KODE-OPERASI TO PIL.
+           IF (PIL = 4 OR PIL = 5 OR PIL = 7) AND N2 = 0
+               ADD 1 TO CACAH-DITOLAK
+               DISPLAY 'BATCH: TRANSAKSI DITOLAK, NILAI 2 = 0'
+               PERFORM BACA-TRANSAKSI
+               GO TO PROSES-SATU-TRANSAKSI-EXIT
+           END-IF.
+           MOVE 0 TO HASIL.
+           MOVE 0 TO SISA.
+           EVALUATE PIL
+               WHEN 1 COMPUTE HASIL = N1 + N2
+               WHEN 2 COMPUTE HASIL = N1 - N2
+               WHEN 3 COMPUTE HASIL = N1 * N2
+               WHEN 4 COMPUTE HASIL = N1 / N2
+               WHEN 5 DIVIDE N1 BY N2 GIVING QUOTIENT REMAINDER SISA
+               WHEN 7 COMPUTE HASIL = N1 / N2 * 100
+               WHEN 8 COMPUTE HASIL = N1 ** N2
+               WHEN OTHER
+                   ADD 1 TO CACAH-DITOLAK
+                   DISPLAY 'BATCH: TRANSAKSI DITOLAK, KODE OPERASI '
+                           PIL ' TIDAK DIKENAL'
+                   PERFORM BACA-TRANSAKSI
+                   GO TO PROSES-SATU-TRANSAKSI-EXIT
+           END-EVALUATE.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY 'BATCH: ' OPERATOR-ID ' ' NIL1 ' OP ' PIL ' ' NIL2
+                   ' HASIL=' HASIL ' SISA=' SISA.
+           PERFORM BACA-TRANSAKSI.
+       PROSES-SATU-TRANSAKSI-EXIT.
+           EXIT.
+       TULIS-LAPORAN-DETAIL.
+           MOVE OPERATOR-ID TO BL-OPERATOR.
+           MOVE N1 TO BL-N1.
+           MOVE N2 TO BL-N2.
+           EVALUATE PIL
+               WHEN 1
+                   MOVE '+' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PENJUMLAHAN
+               WHEN 2
+                   MOVE '-' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PENGURANGAN
+               WHEN 3
+                   MOVE '*' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PERKALIAN
+               WHEN 4
+                   MOVE '/' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PEMBAGIAN
+               WHEN 5
+                   MOVE 'MOD' TO BL-SIMBOL
+                   MOVE SISA TO BL-HASIL
+                   ADD 1 TO CACAH-MODULUS
+               WHEN 7
+                   MOVE '%' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PERSENTASE
+               WHEN 8
+                   MOVE '^' TO BL-SIMBOL
+                   MOVE HASIL TO BL-HASIL
+                   ADD 1 TO CACAH-PANGKAT
+               WHEN OTHER
+                   MOVE '?' TO BL-SIMBOL
+                   MOVE 0 TO BL-HASIL
+                   ADD 1 TO CACAH-DITOLAK
+           END-EVALUATE.
+           ADD 1 TO CACAH-TOTAL.
+           WRITE REPORT-RECORD FROM BARIS-LAPORAN-DETAIL.
+           IF NOT LAPORAN-OK
+               ADD 1 TO CACAH-DITOLAK
+               DISPLAY 'LAPORAN: GAGAL MENULIS BARIS LAPORAN, STATUS = '
+                       STATUS-LAPORAN
+           ELSE
+               PERFORM TULIS-AUDIT
+           END-IF.
+       TULIS-AUDIT.
+           PERFORM AMBIL-WAKTU.
+           MOVE OPERATOR-ID TO AD-OPERATOR.
+           MOVE TANGGAL-CETAK TO AD-TANGGAL.
+           MOVE WAKTU-CETAK TO AD-JAM.
+           MOVE N1 TO AD-N1.
+           MOVE N2 TO AD-N2.
+           MOVE BL-SIMBOL TO AD-SIMBOL.
+           MOVE BL-HASIL TO AD-HASIL.
+           MOVE N1 TO AD-N1-MENTAH.
+           MOVE N2 TO AD-N2-MENTAH.
+           MOVE PIL TO AD-KODE-MENTAH.
+           WRITE AUDIT-RECORD FROM BARIS-AUDIT.
+           IF NOT AUDIT-OK
+               DISPLAY 'AUDIT: GAGAL MENULIS BARIS AUDIT, STATUS = '
+                       STATUS-AUDIT
+           END-IF.
+       TULIS-LAPORAN-TOTAL.
+           WRITE REPORT-RECORD FROM JUDUL-LAPORAN-KOSONG.
+           MOVE 'Jumlah Penjumlahan' TO BR-LABEL.
+           MOVE CACAH-PENJUMLAHAN TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Pengurangan' TO BR-LABEL.
+           MOVE CACAH-PENGURANGAN TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Perkalian' TO BR-LABEL.
+           MOVE CACAH-PERKALIAN TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Pembagian' TO BR-LABEL.
+           MOVE CACAH-PEMBAGIAN TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Modulus' TO BR-LABEL.
+           MOVE CACAH-MODULUS TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Persentase' TO BR-LABEL.
+           MOVE CACAH-PERSENTASE TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Jumlah Pangkat' TO BR-LABEL.
+           MOVE CACAH-PANGKAT TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Total Seluruh Transaksi' TO BR-LABEL.
+           MOVE CACAH-TOTAL TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+           MOVE 'Ditolak (Nilai 2 = 0)' TO BR-LABEL.
+           MOVE CACAH-DITOLAK TO BR-ANGKA.
+           WRITE REPORT-RECORD FROM BARIS-RINGKASAN.
+      *----------------------------------------------------------*
+      * MENU 6 : ULANGI HITUNGAN DARI RIWAYAT (FILE AUDIT).       *
+      * AUDIT-FILE DITUTUP SEMENTARA DAN DIBUKA SEBAGAI INPUT     *
+      * UNTUK DIBACA, LALU DIBUKA LAGI SEBAGAI EXTEND SUPAYA      *
+      * PENAMBAHAN BARIS AUDIT BERIKUTNYA TETAP BERJALAN.         *
+      *----------------------------------------------------------*
+       RECALL-RIWAYAT.
+           MOVE 0 TO RW-JUMLAH-DETAIL.
+           CLOSE AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM HITUNG-RIWAYAT.
+           CLOSE AUDIT-FILE.
+           IF RW-JUMLAH-DETAIL = 0
+               OPEN EXTEND AUDIT-FILE
+               DISPLAY CLS
+               DISPLAY TAMPILAN-RIWAYAT-KOSONG
+               ACCEPT TAMPILAN-RIWAYAT-KOSONG
+               GO TO MULAI
+           END-IF.
+           COMPUTE RW-LONCAT = RW-JUMLAH-DETAIL - 20.
+           IF RW-LONCAT < 0
+               MOVE 0 TO RW-LONCAT
+           END-IF.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM MUAT-RIWAYAT.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           DISPLAY CLS.
+           MOVE 2 TO RW-BARIS-LAYAR.
+           PERFORM TAMPIL-SATU-RIWAYAT THRU TAMPIL-SATU-RIWAYAT-EXIT
+               VARYING RW-IDX FROM 1 BY 1
+               UNTIL RW-IDX > RW-JUMLAH-DIMUAT.
+           DISPLAY TAMPILAN-PILIH-RIWAYAT.
+           ACCEPT TAMPILAN-PILIH-RIWAYAT.
+           IF RW-PILIHAN < 1 OR RW-PILIHAN > RW-JUMLAH-DIMUAT
+               GO TO MULAI
+           END-IF.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-TANYA-UBAH-N2.
+           ACCEPT TAMPILAN-TANYA-UBAH-N2.
+           MOVE RW-N1(RW-PILIHAN) TO N1.
+           MOVE RW-N2(RW-PILIHAN) TO N2.
+           MOVE RW-KODE(RW-PILIHAN) TO PIL.
+           IF YA
+               DISPLAY CLS
+               DISPLAY TAMPILAN-N2-BARU
+               ACCEPT TAMPILAN-N2-BARU
+           END-IF.
+           GO TO DISPATCH-OPERASI.
+       BACA-RIWAYAT.
+           READ AUDIT-FILE
+               AT END MOVE '10' TO STATUS-BACA-AUDIT
+               NOT AT END MOVE '00' TO STATUS-BACA-AUDIT
+           END-READ.
+       HITUNG-RIWAYAT.
+           PERFORM BACA-RIWAYAT.
+           PERFORM HITUNG-SATU-RIWAYAT THRU HITUNG-SATU-RIWAYAT-EXIT
+               UNTIL AKHIR-AUDIT.
+       HITUNG-SATU-RIWAYAT.
+           IF AUDIT-RECORD(1:3) NOT = '==='
+               ADD 1 TO RW-JUMLAH-DETAIL
+           END-IF.
+           PERFORM BACA-RIWAYAT.
+       HITUNG-SATU-RIWAYAT-EXIT.
+           EXIT.
+       MUAT-RIWAYAT.
+           MOVE 0 TO RW-JUMLAH-DIMUAT.
+           PERFORM BACA-RIWAYAT.
+           PERFORM MUAT-SATU-RIWAYAT THRU MUAT-SATU-RIWAYAT-EXIT
+               UNTIL AKHIR-AUDIT.
+       MUAT-SATU-RIWAYAT.
+           IF AUDIT-RECORD(1:3) = '==='
+               PERFORM BACA-RIWAYAT
+               GO TO MUAT-SATU-RIWAYAT-EXIT
+           END-IF.
+           IF RW-LONCAT > 0
+               SUBTRACT 1 FROM RW-LONCAT
+               PERFORM BACA-RIWAYAT
+               GO TO MUAT-SATU-RIWAYAT-EXIT
+           END-IF.
+           MOVE AUDIT-RECORD TO BARIS-AUDIT.
+           ADD 1 TO RW-JUMLAH-DIMUAT.
+           MOVE AD-N1-MENTAH TO RW-N1(RW-JUMLAH-DIMUAT).
+           MOVE AD-N2-MENTAH TO RW-N2(RW-JUMLAH-DIMUAT).
+           MOVE AD-KODE-MENTAH TO RW-KODE(RW-JUMLAH-DIMUAT).
+           MOVE AD-RINGKASAN TO RW-RINGKASAN(RW-JUMLAH-DIMUAT).
+           PERFORM BACA-RIWAYAT.
+       MUAT-SATU-RIWAYAT-EXIT.
+           EXIT.
+       TAMPIL-SATU-RIWAYAT.
+           ADD 1 TO RW-BARIS-LAYAR.
+           DISPLAY (RW-BARIS-LAYAR, 2) RW-IDX, ') ',
+               RW-RINGKASAN(RW-IDX).
+       TAMPIL-SATU-RIWAYAT-EXIT.
+           EXIT.
+       PENJUMLAHAN.
+           DISPLAY CLS.
+           COMPUTE HASIL = N1 + N2.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' + ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       PENGURANGAN.
+           DISPLAY CLS.
+           COMPUTE HASIL = N1 - N2.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' - ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       PERKALIAN.
+           DISPLAY CLS.
+           COMPUTE HASIL = N1 * N2.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' * ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       PEMBAGIAN.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-PEMBULATAN.
+           ACCEPT TAMPILAN-PEMBULATAN.
+           IF NOT PEMBULATAN-DIBULATKAN AND NOT PEMBULATAN-DIPOTONG
+               MOVE 'T' TO SAKLAR-PEMBULATAN
+           END-IF.
+           IF PEMBULATAN-DIBULATKAN
+               COMPUTE HASIL ROUNDED = N1 / N2
+           ELSE
+               COMPUTE HASIL = N1 / N2
+           END-IF.
+           DISPLAY CLS.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' / ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       MODULUS.
+           DISPLAY CLS.
+           DISPLAY TAMPILAN-PEMBULATAN.
+           ACCEPT TAMPILAN-PEMBULATAN.
+           IF NOT PEMBULATAN-DIBULATKAN AND NOT PEMBULATAN-DIPOTONG
+               MOVE 'T' TO SAKLAR-PEMBULATAN
+           END-IF.
+           IF PEMBULATAN-DIBULATKAN
+               COMPUTE QUOTIENT ROUNDED = N1 / N2
+                   ON SIZE ERROR
+                       MOVE 0 TO QUOTIENT
+               END-COMPUTE
+           ELSE
+               COMPUTE QUOTIENT = N1 / N2
+                   ON SIZE ERROR
+                       MOVE 0 TO QUOTIENT
+               END-COMPUTE
+           END-IF.
+           COMPUTE SISA = N1 - (QUOTIENT * N2).
+           DISPLAY CLS.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' MOD ' , NIL2 , ' = ' , SISA.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       PERSENTASE.
+           DISPLAY CLS.
+           COMPUTE HASIL = N1 / N2 * 100.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' % DARI ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       PANGKAT.
+           DISPLAY CLS.
+           COMPUTE HASIL = N1 ** N2.
+           MOVE N1 TO NIL1.
+           MOVE N2 TO NIL2.
+           PERFORM TULIS-LAPORAN-DETAIL.
+           DISPLAY (2, 2) 'Operasi Aritmatika :'
+           DISPLAY (4, 2) NIL1 , ' PANGKAT ' , NIL2 , ' = ' , HASIL.
+           DISPLAY ULANG.
+           ACCEPT ULANG.
+           IF YA GO TO MULAI.
+           GO TO SELESAI.
+       SELESAI.
+           PERFORM TULIS-LAPORAN-TOTAL.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
